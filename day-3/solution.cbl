@@ -1,149 +1,1276 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. SOLUTION.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 STRING-ARRAY.
-         05 STRING-ELEMENT OCCURS 3 TIMES.
-           10 CHARACTER-ELEMENT PIC X(1) OCCURS 256 TIMES.
-
-       01 I PIC 9(5) VALUE 0.
-
-       01 PTR PIC 9(5) VALUE 0.
-       01 READ-NUMBER PIC 1(1) VALUE 0.
-       01 CUR PIC 9(5) VALUE 0.
-       01 VER-PTR PIC 9(5) VALUE 0.
-       01 VER-CUR PIC 9(5) VALUE 0.
-
-       01 TOTAL PIC 9(10) VALUE 0.
-       01 TEMP PIC 9(10) VALUE 0.
-
-
-
-       PROCEDURE DIVISION.
-           MOVE ALL '.' TO STRING-ELEMENT(1).
-           MOVE ALL '.' TO STRING-ELEMENT(2).
-           MOVE ALL '.' TO STRING-ELEMENT(3).
-
-           ACCEPT STRING-ELEMENT(3).
-
-           PERFORM UNTIL STRING-ELEMENT(3) = SPACE
-             PERFORM NUMBER-CRUNCHING
-
-             MOVE STRING-ELEMENT(2) TO STRING-ELEMENT(1)
-             MOVE STRING-ELEMENT(3) TO STRING-ELEMENT(2)
-
-             ACCEPT STRING-ELEMENT(3)
-
-           END-PERFORM
-
-           MOVE ALL '.' TO STRING-ELEMENT(3).
-
-           PERFORM NUMBER-CRUNCHING.
-
-           DISPLAY TOTAL.
-
-           STOP RUN.
-
-       NUMBER-CRUNCHING.
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > LENGTH OF
-           STRING-ELEMENT(2)
-
-
-           IF CHARACTER-ELEMENT(2, I) NUMERIC
-             IF READ-NUMBER = 1
-               MOVE I TO CUR
-             ELSE
-               MOVE 1 TO READ-NUMBER
-               MOVE I TO PTR
-               MOVE I TO CUR
-             END-IF
-           ELSE
-             IF READ-NUMBER = 1
-               PERFORM VALIDATE-ADD
-               MOVE 0 TO READ-NUMBER
-               MOVE 0 TO PTR
-               MOVE 0 TO CUR
-             END-IF
-           END-IF
-
-           END-PERFORM
-
-           EXIT.
-
-
-       VALIDATE-ADD.
-
-           IF PTR = 1
-             MOVE PTR TO VER-PTR
-           ELSE
-             SUBTRACT 1 FROM PTR GIVING VER-PTR 
-             IF CHARACTER-ELEMENT(2, VER-PTR) NOT NUMERIC AND
-               CHARACTER-ELEMENT(2, VER-PTR) NOT = '.' AND
-               CHARACTER-ELEMENT(2, VER-PTR) NOT = SPACE
-               PERFORM ADD-TOTAL
-               EXIT
-             END-IF
-           END-IF
-
-           ADD 1 TO CUR GIVING VER-CUR
-
-           IF CHARACTER-ELEMENT(2, VER-CUR) = SPACE
-             SUBTRACT 1 FROM VER-CUR
-           ELSE 
-             IF CHARACTER-ELEMENT(2, VER-CUR) NOT NUMERIC AND
-               CHARACTER-ELEMENT(2, VER-CUR) NOT = '.' AND
-               CHARACTER-ELEMENT(2, VER-CUR) NOT = SPACE
-               PERFORM ADD-TOTAL
-               EXIT
-             END-IF
-           END-IF
-           EXIT.
-
-           PERFORM VARYING VER-PTR FROM VER-PTR BY 1 UNTIL VER-PTR > 
-             VER-CUR
-             IF CHARACTER-ELEMENT(1, VER-PTR) NOT NUMERIC AND
-               CHARACTER-ELEMENT(1, VER-PTR) NOT = '.' AND
-               CHARACTER-ELEMENT(1, VER-PTR) NOT = SPACE
-               PERFORM ADD-TOTAL
-               EXIT
-             END-IF
-           END-PERFORM
-
-           IF PTR = 1
-             MOVE PTR TO VER-PTR
-           ELSE
-             SUBTRACT 1 FROM PTR GIVING VER-PTR 
-           END-IF
-
-           ADD 1 TO CUR GIVING VER-CUR.
-
-           IF CHARACTER-ELEMENT(2, VER-CUR) = SPACE
-             SUBTRACT 1 FROM VER-CUR
-           END-IF
-           EXIT.
-
-
-           PERFORM VARYING VER-PTR FROM VER-PTR BY 1 UNTIL VER-PTR >
-             VER-CUR
-             IF CHARACTER-ELEMENT(3, VER-PTR) NOT NUMERIC AND
-               CHARACTER-ELEMENT(3, VER-PTR) NOT = '.'
-               PERFORM ADD-TOTAL
-               EXIT
-             END-IF
-           END-PERFORM
-
-           EXIT.
-
-       ADD-TOTAL.
-           MOVE 0 TO TEMP.
-
-           PERFORM VARYING PTR FROM PTR BY 1 UNTIL PTR > CUR
-             MULTIPLY TEMP BY 10 GIVING TEMP
-             ADD FUNCTION NUMVAL(CHARACTER-ELEMENT(2, PTR)) TO TEMP
-           END-PERFORM
-
-           ADD TEMP TO TOTAL.
-
-
-           EXIT.
+000100*****************************************************************
+000200* PROGRAM:    SOLUTION
+000300* PURPOSE:    SCANS AN ENGINE SCHEMATIC AND ACCUMULATES THE
+000400*             GRAND TOTAL OF ALL PART NUMBERS ON THE SCHEMATIC.
+000500*             A PART NUMBER IS ANY RUN OF DIGITS THAT IS
+000600*             HORIZONTALLY, VERTICALLY OR DIAGONALLY ADJACENT TO
+000700*             A SYMBOL (ANY CHARACTER OTHER THAN A DIGIT, '.' OR
+000800*             A SPACE).
+000900* AUTHOR:     D. M. HENDRICKS
+001000* INSTALLATION: AOC DATA CENTER
+001100* DATE-WRITTEN: 2023-12-03
+001200*
+001300* MODIFICATION HISTORY.
+001400*   2026-08-08 DMH SCHEMATIC IS NOW READ FROM A SCHEMIN DATASET
+001500*                  VIA JCL INSTEAD OF BEING KEYED IN AT SYSIN,
+001600*                  SO THE JOB CAN RUN UNATTENDED OVERNIGHT.
+001700*****************************************************************
+001800 IDENTIFICATION DIVISION.
+001900 PROGRAM-ID. SOLUTION.
+002000 AUTHOR. D. M. HENDRICKS.
+002100 INSTALLATION. AOC DATA CENTER.
+002200 DATE-WRITTEN. 2023-12-03.
+002300 DATE-COMPILED.
+002400
+002500 ENVIRONMENT DIVISION.
+002600 INPUT-OUTPUT SECTION.
+002700 FILE-CONTROL.
+002800*    SCHEMIN - THE ENGINE SCHEMATIC EXTRACT, ONE ROW OF THE
+002900*    GRID PER RECORD. FILE STATUS IS CHECKED AFTER EVERY READ
+003000*    SINCE A LINE LONGER THAN THE RECORD VARYING CLAUSE'S UPPER
+003100*    BOUND IS NOT REJECTED BY THE RUNTIME - IT IS SILENTLY SPLIT
+003200*    INTO SUCCESSIVE READS, EACH CAPPED AT THAT BOUND, AND '06'
+003300*    IS THE ONLY RELIABLE SIGNAL THAT A READ WAS ONE OF THOSE
+003400*    SPLIT PIECES RATHER THAN A WHOLE, UNTRUNCATED ROW.
+003500     SELECT SCHEM-FILE ASSIGN TO SCHEMIN
+003600         ORGANIZATION IS LINE SEQUENTIAL
+003700         FILE STATUS IS SCHEM-STATUS.
+003800
+003900*    AUDITOUT - LINE-BY-LINE LISTING OF EVERY PART NUMBER
+004000*    PICKED UP BY 3300-ADD-TOTAL, FOR TYING A BAD TOTAL BACK
+004100*    TO THE SOURCE SCHEMATIC.
+004200     SELECT AUDIT-FILE ASSIGN TO AUDITOUT
+004300         ORGANIZATION IS LINE SEQUENTIAL.
+004400
+004500*    REJRPT - ROWS THAT DO NOT MATCH THE SCHEMATIC'S ESTABLISHED
+004600*    ROW WIDTH, LOGGED HERE INSTEAD OF BEING FED AS-IS INTO THE
+004700*    SLIDING WINDOW.
+004800     SELECT REJECT-FILE ASSIGN TO REJRPT
+004900         ORGANIZATION IS LINE SEQUENTIAL.
+005000
+005100*    CHKPTIN - THE CHECKPOINT LEFT BY A PRIOR RUN, IF THIS IS A
+005200*    RESTART; OPTIONAL, AS MOST RUNS START FROM ROW ONE.
+005300     SELECT CHKPT-IN-FILE ASSIGN TO CHKPTIN
+005400         ORGANIZATION IS LINE SEQUENTIAL
+005500         FILE STATUS IS CHKPT-IN-STATUS.
+005600
+005700*    CHKPTOUT - A FRESH CHECKPOINT WRITTEN EVERY
+005800*    CHECKPOINT-INTERVAL ROWS SO A MID-RUN ABEND ON A LARGE
+005900*    SCHEMATIC DOES NOT COST A FULL RE-RUN.
+006000     SELECT CHKPT-OUT-FILE ASSIGN TO CHKPTOUT
+006100         ORGANIZATION IS LINE SEQUENTIAL.
+006200
+006300*    GEARCKIN / GEARCKOUT - SNAPSHOT OF THE IN-FLIGHT GEAR TABLE
+006400*    AS OF THE LAST CHECKPOINT, SO A RESTART PICKS UP EVERY
+006500*    GEAR'S HIT COUNT EXACTLY WHERE THE PRIOR RUN LEFT IT
+006600*    INSTEAD OF STARTING THE CURRENT SCHEMATIC'S GEARS OVER
+006700*    FROM ZERO HITS.
+006800     SELECT GEAR-CKPT-IN-FILE ASSIGN TO GEARCKIN
+006900         ORGANIZATION IS LINE SEQUENTIAL
+007000         FILE STATUS IS GEAR-CKPT-IN-STATUS.
+007100
+007200     SELECT GEAR-CKPT-OUT-FILE ASSIGN TO GEARCKOUT
+007300         ORGANIZATION IS LINE SEQUENTIAL.
+007400
+007500*    SYMCKIN / SYMCKOUT - SAME IDEA AS GEARCKIN/GEARCKOUT, FOR
+007600*    THE RUN-WIDE SYMBOL TALLY TABLE.
+007700     SELECT SYM-CKPT-IN-FILE ASSIGN TO SYMCKIN
+007800         ORGANIZATION IS LINE SEQUENTIAL
+007900         FILE STATUS IS SYM-CKPT-IN-STATUS.
+008000
+008100     SELECT SYM-CKPT-OUT-FILE ASSIGN TO SYMCKOUT
+008200         ORGANIZATION IS LINE SEQUENTIAL.
+008300
+008400*    CTLTOTS - ONE CONTROL-TOTALS RECORD WRITTEN EACH RUN SO THE
+008500*    DAY'S RESULT CAN BE FILED AND TIED OUT AGAINST THE PRIOR
+008600*    RUN AND AGAINST A MANUAL SPOT-CHECK COUNT.
+008700     SELECT CTLTOT-FILE ASSIGN TO CTLTOTS
+008800         ORGANIZATION IS LINE SEQUENTIAL.
+008900
+009000*    RPTOUT - THE FORMATTED, HEADERED RUN REPORT: RUN DATE,
+009100*    ONE SECTION PER SCHEMATIC, AND THE FINAL GRAND TOTALS -
+009200*    SOMETHING PRESENTABLE THAT CAN BE HANDED OFF OR FILED
+009300*    WITHOUT HAVING TO SCREENSHOT THE CONSOLE LOG.
+009400     SELECT REPORT-FILE ASSIGN TO RPTOUT
+009500         ORGANIZATION IS LINE SEQUENTIAL.
+009600
+009700 DATA DIVISION.
+009800 FILE SECTION.
+009900*    THE RECORD VARYING CLAUSE BELOW NEEDS A LITERAL, NOT THE
+010000*    SYMBOLIC MAX-ROW-WIDTH DEFINED IN WORKING-STORAGE, SINCE
+010100*    FILE SECTION IS COMPILED BEFORE WORKING-STORAGE IS SEEN -
+010200*    KEEP THE 4000 HERE IN STEP WITH MAX-ROW-WIDTH BELOW IF THE
+010300*    SHOP'S WIDEST SCHEMATIC EVER OUTGROWS IT.
+010400 FD  SCHEM-FILE
+010500     RECORD IS VARYING IN SIZE FROM 1 TO 4000 CHARACTERS
+010600     DEPENDING ON REC-LEN.
+010700 01  SCHEM-RECORD                PIC X(4000).
+010800
+010900 FD  AUDIT-FILE
+011000     RECORD CONTAINS 80 CHARACTERS.
+011100 01  AUDIT-RECORD                PIC X(80).
+011200
+011300 FD  REJECT-FILE
+011400     RECORD CONTAINS 80 CHARACTERS.
+011500 01  REJECT-RECORD               PIC X(80).
+011600
+011700 FD  CHKPT-IN-FILE
+011800     RECORD CONTAINS 70 CHARACTERS.
+011900 01  CHKPT-IN-RECORD.
+012000     05  CHKPT-IN-SCHEMATIC-NO    PIC 9(05).
+012100     05  CHKPT-IN-ROW-NO          PIC 9(05).
+012200     05  CHKPT-IN-TOTAL           PIC 9(10).
+012300     05  CHKPT-IN-GEAR-TOTAL      PIC 9(12).
+012400     05  CHKPT-IN-GRAND-TOTAL     PIC 9(12).
+012500     05  CHKPT-IN-GRAND-GEAR-TOTAL PIC 9(14).
+012600     05  CHKPT-IN-PART-COUNT      PIC 9(07).
+012700     05  CHKPT-IN-SCHEM-PART-COUNT PIC 9(05).
+012800
+012900 FD  CHKPT-OUT-FILE
+013000     RECORD CONTAINS 70 CHARACTERS.
+013100 01  CHKPT-OUT-RECORD.
+013200     05  CHKPT-OUT-SCHEMATIC-NO   PIC 9(05).
+013300     05  CHKPT-OUT-ROW-NO         PIC 9(05).
+013400     05  CHKPT-OUT-TOTAL          PIC 9(10).
+013500     05  CHKPT-OUT-GEAR-TOTAL     PIC 9(12).
+013600     05  CHKPT-OUT-GRAND-TOTAL    PIC 9(12).
+013700     05  CHKPT-OUT-GRAND-GEAR-TOTAL PIC 9(14).
+013800     05  CHKPT-OUT-PART-COUNT     PIC 9(07).
+013900     05  CHKPT-OUT-SCHEM-PART-COUNT PIC 9(05).
+014000
+014100*    ONE RECORD PER IN-FLIGHT GEAR-TABLE ENTRY AS OF THE LAST
+014200*    CHECKPOINT - SEE 1510-WRITE-GEAR-CHECKPOINT AND
+014300*    1460-RESTORE-GEAR-TABLE.
+014400 FD  GEAR-CKPT-IN-FILE
+014500     RECORD CONTAINS 44 CHARACTERS.
+014600 01  GEAR-CKPT-IN-RECORD.
+014700     05  GCKI-ROW                 PIC 9(05).
+014800     05  GCKI-COL                 PIC 9(05).
+014900     05  GCKI-HITS                PIC 9(02).
+015000     05  GCKI-VALUE-1             PIC 9(10).
+015100     05  GCKI-PRODUCT             PIC 9(20).
+015200     05  GCKI-SUMMED-SW           PIC X(01).
+015300     05  GCKI-VOID-SW             PIC X(01).
+015400
+015500 FD  GEAR-CKPT-OUT-FILE
+015600     RECORD CONTAINS 44 CHARACTERS.
+015700 01  GEAR-CKPT-OUT-RECORD.
+015800     05  GCKO-ROW                 PIC 9(05).
+015900     05  GCKO-COL                 PIC 9(05).
+016000     05  GCKO-HITS                PIC 9(02).
+016100     05  GCKO-VALUE-1             PIC 9(10).
+016200     05  GCKO-PRODUCT             PIC 9(20).
+016300     05  GCKO-SUMMED-SW           PIC X(01).
+016400     05  GCKO-VOID-SW             PIC X(01).
+016500
+016600*    ONE RECORD PER SYMBOL-TABLE ENTRY AS OF THE LAST
+016700*    CHECKPOINT - SEE 1520-WRITE-SYMBOL-CHECKPOINT AND
+016800*    1470-RESTORE-SYMBOL-TABLE.
+016900 FD  SYM-CKPT-IN-FILE
+017000     RECORD CONTAINS 08 CHARACTERS.
+017100 01  SYM-CKPT-IN-RECORD.
+017200     05  SCKI-CHAR                PIC X(01).
+017300     05  SCKI-COUNT               PIC 9(07).
+017400
+017500 FD  SYM-CKPT-OUT-FILE
+017600     RECORD CONTAINS 08 CHARACTERS.
+017700 01  SYM-CKPT-OUT-RECORD.
+017800     05  SCKO-CHAR                PIC X(01).
+017900     05  SCKO-COUNT               PIC 9(07).
+018000
+018100
+018200*    CTLTOTS - ONE RUN, ONE RECORD: RUN DATE, ROWS READ,
+018300*    PART-NUMBERS FOUND, AND THE FINAL GRAND TOTAL.
+018400 FD  CTLTOT-FILE
+018500     RECORD CONTAINS 34 CHARACTERS.
+018600 01  CTLTOT-RECORD.
+018700     05  CTLTOT-RUN-DATE           PIC 9(08).
+018800     05  CTLTOT-ROWS-READ          PIC 9(07).
+018900     05  CTLTOT-PART-COUNT         PIC 9(07).
+019000     05  CTLTOT-TOTAL              PIC 9(12).
+019100
+019200*    RPTOUT - ONE FORMATTED LINE PER WRITE, BUILT UP IN
+019300*    WORKING-STORAGE AND MOVED ACROSS; SEE THE REPORT LINE
+019400*    LAYOUTS BELOW.
+019500 FD  REPORT-FILE
+019600     RECORD CONTAINS 80 CHARACTERS.
+019700 01  REPORT-RECORD                PIC X(80).
+019800
+019900 WORKING-STORAGE SECTION.
+020000*    WIDEST ROW THE SLIDING WINDOW CAN HOLD. SIZED WELL ABOVE
+020100*    ANY SCHEMATIC EXTRACT WE RUN TODAY; RAISE IT (AND THE
+020200*    MATCHING LITERAL ON SCHEM-FILE'S RECORD VARYING CLAUSE
+020300*    ABOVE) IF A WIDER ONE EVER SHOWS UP, RATHER THAN LETTING
+020400*    A ROW PAST IT SILENTLY LOSE ITS TRAILING CHARACTERS.
+020500 78  MAX-ROW-WIDTH               VALUE 4000.
+020600*    SLIDING 3-ROW WINDOW OVER THE SCHEMATIC - (1) IS THE ROW
+020700*    ABOVE THE ONE BEING SCANNED, (2) IS THE ROW BEING SCANNED,
+020800*    (3) IS THE ROW BELOW (THE ROW JUST READ).
+020900 01  STRING-ARRAY.
+021000     05  STRING-ELEMENT OCCURS 3 TIMES.
+021100         10  CHARACTER-ELEMENT PIC X(01) OCCURS MAX-ROW-WIDTH
+021200                 TIMES.
+021300
+021400 01  SWITCHES.
+021500     05  SCHEM-EOF-SW            PIC X(01) VALUE 'N'.
+021600         88  SCHEM-EOF                      VALUE 'Y'.
+021700     05  SCHEM-BLANK-SW          PIC X(01) VALUE 'N'.
+021800         88  SCHEM-BLANK                    VALUE 'Y'.
+021900
+022000 01  I                           PIC 9(05) VALUE 0.
+022100
+022200 01  PTR                         PIC 9(05) VALUE 0.
+022300 01  READ-NUMBER                 PIC 1(01) VALUE 0.
+022400 01  CUR                         PIC 9(05) VALUE 0.
+022500 01  VER-PTR                     PIC 9(05) VALUE 0.
+022600 01  VER-CUR                     PIC 9(05) VALUE 0.
+022700
+022800*    LOOP COUNTER FOR 3300-ADD-TOTAL'S DIGIT-TO-NUMBER
+022900*    CONVERSION, KEPT SEPARATE FROM PTR SO A DIGIT RUN ADJACENT
+023000*    TO MORE THAN ONE SYMBOL CAN STILL HAVE ITS VALUE RECOMPUTED
+023100*    CORRECTLY EACH TIME 3300-ADD-TOTAL IS RE-ENTERED FOR GEAR
+023200*    MATCHING (PTR ITSELF MUST SURVIVE UNCHANGED FOR THE LATER
+023300*    ADJACENCY CHECKS STILL TO COME IN 3200-VALIDATE-ADD).
+023400 01  NUM-PTR                     PIC 9(05) VALUE 0 COMP.
+023500
+023600*    SET BY 3200-VALIDATE-ADD THE FIRST TIME A DIGIT RUN IS
+023700*    FOUND ADJACENT TO ANY SYMBOL, SO 3300-ADD-TOTAL ADDS IT
+023800*    INTO TOTAL, AUDITS IT AND TALLIES IT EXACTLY ONCE EVEN
+023900*    WHEN THE SAME RUN TURNS OUT TO BE ADJACENT TO SEVERAL
+024000*    SYMBOLS (A SECOND OR THIRD MATCH STILL NEEDS TO REACH
+024100*    3400-GEAR-MATCH IF IT IS A '*', SO 3300-ADD-TOTAL CANNOT
+024200*    SIMPLY BE SKIPPED ON LATER MATCHES).
+024300 01  ADD-DONE-SW                 PIC X(01) VALUE 'N'.
+024400     88  ADD-DONE                         VALUE 'Y'.
+024500
+024600*    TOTAL AND GEAR-TOTAL ARE RESET TO ZERO AT THE START OF EACH
+024700*    SCHEMATIC BY 1600-RESET-SCHEMATIC; GRAND-TOTAL/GRAND-GEAR-
+024800*    TOTAL ACCUMULATE ACROSS EVERY SCHEMATIC IN THE RUN.
+024900 01  TOTAL                       PIC 9(10) VALUE 0.
+025000 01  TEMP                        PIC 9(10) VALUE 0.
+025100 01  GRAND-TOTAL                 PIC 9(12) VALUE 0.
+025200
+025300*    A BLANK LINE ON SCHEMIN MARKS THE END OF ONE SCHEMATIC
+025400*    EXTRACT AND THE START OF THE NEXT, NOT THE END OF THE JOB -
+025500*    THE JOB ENDS ONLY WHEN SCHEMIN ITSELF RUNS OUT OF RECORDS.
+025600 01  SCHEMATIC-NO                PIC 9(05) VALUE 1 COMP.
+025700
+025800*    ABSOLUTE ROW NUMBER OF THE ROW CURRENTLY LOADED INTO
+025900*    STRING-ELEMENT(2) - USED TO TIE A SYMBOL BACK TO ITS ROW
+026000*    ONCE IT SCROLLS OUT OF THE SLIDING WINDOW. RESET TO ZERO AT
+026100*    THE START OF EACH SCHEMATIC, SO IT IS A ROW NUMBER WITHIN
+026200*    THE CURRENT SCHEMATIC, NOT AN ABSOLUTE FILE LINE NUMBER
+026300*    (READ-ROW-NO SERVES THAT PURPOSE FOR THE REJECT REPORT).
+026400 01  ROW-NO                      PIC 9(05) VALUE 0 COMP.
+026500
+026600*    POSITION AND CHARACTER OF THE SYMBOL THAT JUST QUALIFIED
+026700*    THE CURRENT DIGIT RUN AS A PART NUMBER - SET BY
+026800*    3200-VALIDATE-ADD JUST BEFORE IT PERFORMS 3300-ADD-TOTAL.
+026900 01  SYM-ROW-NO                  PIC 9(05) VALUE 0 COMP.
+027000 01  SYM-COL-NO                  PIC 9(05) VALUE 0 COMP.
+027100 01  SYM-CHAR                    PIC X(01) VALUE SPACE.
+027200
+027300*    GEAR-RATIO TOTAL - SUM OF (FIRST-NUMBER * SECOND-NUMBER)
+027400*    FOR EVERY '*' THAT IS ADJACENT TO EXACTLY TWO PART NUMBERS.
+027500*    RESET TO ZERO AT THE START OF EACH SCHEMATIC; GRAND-GEAR-
+027600*    TOTAL CARRIES THE RUNNING SUM ACROSS ALL SCHEMATICS.
+027700 01  GEAR-TOTAL                  PIC 9(12) VALUE 0.
+027800 01  GRAND-GEAR-TOTAL            PIC 9(14) VALUE 0.
+027900
+028000*    TABLE OF '*' POSITIONS SEEN SO FAR AND THE PART NUMBERS
+028100*    FOUND ADJACENT TO EACH ONE. ONCE A GEAR PICKS UP A THIRD
+028200*    ADJACENT NUMBER IT IS DISQUALIFIED, AS THE PUZZLE RULES
+028300*    REQUIRE EXACTLY TWO.
+028400 78  MAX-GEAR-ENTRIES            VALUE 5000.
+028500 01  GEAR-ENTRY-COUNT            PIC 9(05) VALUE 0 COMP.
+028600 01  GEAR-TABLE.
+028700     05  GEAR-ENTRY OCCURS MAX-GEAR-ENTRIES TIMES
+028800             INDEXED BY GEAR-IDX.
+028900         10  GEAR-ROW             PIC 9(05) COMP.
+029000         10  GEAR-COL             PIC 9(05) COMP.
+029100         10  GEAR-HITS            PIC 9(02) COMP.
+029200         10  GEAR-VALUE-1         PIC 9(10).
+029300         10  GEAR-PRODUCT         PIC 9(20).
+029400         10  GEAR-SUMMED-SW       PIC X(01) VALUE 'N'.
+029500             88  GEAR-SUMMED               VALUE 'Y'.
+029600         10  GEAR-VOID-SW         PIC X(01) VALUE 'N'.
+029700             88  GEAR-VOID                 VALUE 'Y'.
+029800
+029900 01  GEAR-FOUND-SW                PIC X(01) VALUE 'N'.
+030000     88  GEAR-FOUND                        VALUE 'Y'.
+030100
+030200*    BREAKDOWN OF PART-NUMBER HITS BY THE SPECIFIC SYMBOL
+030300*    CHARACTER THAT QUALIFIED EACH ONE, FOR A DIAGNOSTIC VIEW OF
+030400*    WHICH SYMBOL TYPES ARE DRIVING THE RUN'S TOTAL. KEPT FOR
+030500*    THE WHOLE RUN, NOT RESET PER SCHEMATIC.
+030600 78  MAX-SYMBOL-ENTRIES           VALUE 50.
+030700 01  SYMBOL-ENTRY-COUNT           PIC 9(05) VALUE 0 COMP.
+030800 01  SYMBOL-TABLE.
+030900     05  SYMBOL-ENTRY OCCURS MAX-SYMBOL-ENTRIES TIMES
+031000             INDEXED BY SYM-IDX.
+031100         10  SYM-TALLY-CHAR       PIC X(01).
+031200         10  SYM-TALLY-COUNT      PIC 9(07) COMP.
+031300
+031400*    STARTING COLUMN OF THE DIGIT RUN CURRENTLY BEING ADDED -
+031500*    CAPTURED BEFORE 3300-ADD-TOTAL CONSUMES PTR AS A SUBSCRIPT.
+031600 01  START-COL                   PIC 9(05) VALUE 0 COMP.
+031700
+031800*    ACTUAL LENGTH OF THE RECORD JUST READ, SUPPLIED BY THE FD'S
+031900*    DEPENDING ON CLAUSE.
+032000 01  REC-LEN                     PIC 9(05) VALUE 0 COMP.
+032100
+032200*    FILE STATUS FOR SCHEM-FILE - '06' MEANS THE READ JUST DONE
+032300*    WAS A SPLIT PIECE OF A ROW LONGER THAN THE RECORD VARYING
+032400*    CLAUSE'S UPPER BOUND, NOT A WHOLE ROW. SEE 1200-VALIDATE-
+032500*    WIDTH.
+032600 01  SCHEM-STATUS                 PIC X(02) VALUE SPACE.
+032700
+032800*    ROW WIDTH VALIDATION - THE EXPECTED WIDTH IS ESTABLISHED
+032900*    FROM THE FIRST ROW READ; EVERY ROW AFTER THAT MUST MATCH IT
+033000*    OR IT IS LOGGED TO THE REJECT REPORT INSTEAD OF BEING FED
+033100*    INTO THE SLIDING WINDOW.
+033200 01  WIDTH-SWITCHES.
+033300     05  WIDTH-SET-SW             PIC X(01) VALUE 'N'.
+033400         88  WIDTH-IS-SET                   VALUE 'Y'.
+033500 01  EXPECTED-WIDTH               PIC 9(05) VALUE 0 COMP.
+033600 01  READ-ROW-NO                  PIC 9(05) VALUE 0 COMP.
+033700
+033800*    DATE THIS RUN STARTED, FOR THE CONTROL-TOTALS RECORD, AND
+033900*    THE COUNT OF PART NUMBERS FOUND OVER THE WHOLE RUN (NOT
+034000*    RESET PER SCHEMATIC - 1600-RESET-SCHEMATIC LEAVES IT ALONE).
+034100 01  RUN-DATE                     PIC 9(08) VALUE 0.
+034200 01  PART-COUNT                   PIC 9(07) VALUE 0 COMP.
+034300
+034400*    PART NUMBERS FOUND IN THE SCHEMATIC CURRENTLY RUNNING -
+034500*    RESET TO ZERO EACH SCHEMATIC BY 1600-RESET-SCHEMATIC, FOR
+034600*    THE PER-SCHEMATIC REPORT BODY LINE.
+034700 01  SCHEM-PART-COUNT              PIC 9(05) VALUE 0 COMP.
+034800
+034900*    RESTART/CHECKPOINT CONTROLS. A CHECKPOINT IS WRITTEN EVERY
+035000*    CHECKPOINT-INTERVAL ROWS; ON STARTUP, IF CHKPTIN HAS A
+035100*    RECORD ON IT, THE LAST ONE WRITTEN IS TAKEN AS THE RESTART
+035200*    POINT AND THE RUN SKIPS BACK UP TO THAT ROW INSTEAD OF
+035300*    STARTING OVER AT ROW ONE.
+035400 78  CHECKPOINT-INTERVAL          VALUE 500.
+035500 01  CHKPT-IN-STATUS               PIC X(02) VALUE SPACE.
+035600 01  GEAR-CKPT-IN-STATUS           PIC X(02) VALUE SPACE.
+035700 01  SYM-CKPT-IN-STATUS            PIC X(02) VALUE SPACE.
+035800 01  CKPT-COUNTER                  PIC 9(05) VALUE 0 COMP.
+035900 01  RESTART-SW                    PIC X(01) VALUE 'N'.
+036000     88  RESTART-FOUND                        VALUE 'Y'.
+036100 01  RESTART-SCHEMATIC-NO           PIC 9(05) VALUE 0 COMP.
+036200 01  RESTART-ROW                   PIC 9(05) VALUE 0 COMP.
+036300 01  RESTART-TOTAL                 PIC 9(10) VALUE 0.
+036400 01  RESTART-GEAR-TOTAL            PIC 9(12) VALUE 0.
+036500 01  RESTART-GRAND-TOTAL           PIC 9(12) VALUE 0.
+036600 01  RESTART-GRAND-GEAR-TOTAL      PIC 9(14) VALUE 0.
+036700 01  RESTART-PART-COUNT            PIC 9(07) VALUE 0 COMP.
+036800 01  RESTART-SCHEM-PART-COUNT      PIC 9(05) VALUE 0 COMP.
+036900
+037000*    WORKING COUNTERS USED WHILE SKIPPING FORWARD TO A RESTART
+037100*    POINT THAT LIES IN A LATER SCHEMATIC THAN THE FIRST ONE ON
+037200*    SCHEMIN - SKIP-SCHEM-NO TRACKS WHICH SCHEMATIC IS CURRENTLY
+037300*    BEING DISCARDED AND SKIP-ROW-IN-SCHEM ITS ROW COUNT.
+037400 01  SKIP-SCHEM-NO                  PIC 9(05) VALUE 1 COMP.
+037500 01  SKIP-ROW-IN-SCHEM               PIC 9(05) VALUE 0 COMP.
+037600
+037700*    ONE LINE OF THE REJECT REPORT.
+037800 01  REJECT-LINE.
+037900     05  REJECT-ROW-LABEL         PIC X(06) VALUE 'ROW = '.
+038000     05  REJECT-ROW-OUT           PIC ZZZZ9.
+038100     05  FILLER                   PIC X(05) VALUE SPACE.
+038200     05  REJECT-EXP-LABEL         PIC X(18) VALUE
+038300         'EXPECTED WIDTH = '.
+038400     05  REJECT-EXP-OUT           PIC ZZZZ9.
+038500     05  FILLER                   PIC X(05) VALUE SPACE.
+038600     05  REJECT-ACT-LABEL         PIC X(16) VALUE
+038700         'ACTUAL WIDTH = '.
+038800     05  REJECT-ACT-OUT           PIC ZZZZ9.
+038900
+039000*    ONE LINE OF THE PART-NUMBER AUDIT LISTING.
+039100 01  AUDIT-LINE.
+039200     05  AUDIT-ROW-LABEL          PIC X(06) VALUE 'ROW = '.
+039300     05  AUDIT-ROW-OUT            PIC ZZZZ9.
+039400     05  FILLER                   PIC X(05) VALUE SPACE.
+039500     05  AUDIT-COL-LABEL          PIC X(06) VALUE 'COL = '.
+039600     05  AUDIT-COL-OUT            PIC ZZZZ9.
+039700     05  FILLER                   PIC X(05) VALUE SPACE.
+039800     05  AUDIT-PART-LABEL         PIC X(14) VALUE
+039900         'PART NUMBER = '.
+040000     05  AUDIT-PART-OUT           PIC Z(9)9.
+040100
+040200*    RPTOUT REPORT LINE LAYOUTS - A TITLE AND RUN-DATE LINE
+040300*    WRITTEN ONCE AT THE TOP OF THE REPORT, A SECTION HEADER AND
+040400*    A BODY LINE WRITTEN FOR EACH SCHEMATIC, AND A FINAL, CLEARLY
+040500*    LABELED GRAND-TOTAL SECTION WRITTEN AT THE END OF THE RUN.
+040600 01  RPT-TITLE-LINE.
+040700     05  FILLER                   PIC X(40) VALUE
+040800         'ENGINE SCHEMATIC PART-NUMBER REPORT'.
+040900
+041000 01  RPT-DATE-LINE.
+041100     05  RPT-DATE-LABEL           PIC X(11) VALUE 'RUN DATE . '.
+041200     05  RPT-DATE-OUT             PIC 9999/99/99.
+041300
+041400 01  RPT-SCHEM-HDR-LINE.
+041500     05  RPT-SCHEM-HDR-LABEL      PIC X(11) VALUE
+041600         'SCHEMATIC '.
+041700     05  RPT-SCHEM-HDR-OUT        PIC ZZZZ9.
+041800     05  FILLER                   PIC X(01) VALUE SPACE.
+041900     05  FILLER                   PIC X(24) VALUE ALL '-'.
+042000
+042100 01  RPT-SCHEM-BODY-LINE.
+042200     05  RPT-BODY-ROWS-LABEL      PIC X(14) VALUE
+042300         '  ROWS READ . '.
+042400     05  RPT-BODY-ROWS-OUT        PIC ZZZZ9.
+042500     05  FILLER                   PIC X(05) VALUE SPACE.
+042600     05  RPT-BODY-PARTS-LABEL     PIC X(17) VALUE
+042700         'PART NUMBERS . . '.
+042800     05  RPT-BODY-PARTS-OUT       PIC ZZZZ9.
+042900     05  FILLER                   PIC X(05) VALUE SPACE.
+043000     05  RPT-BODY-SUBTOT-LABEL    PIC X(10) VALUE
+043100         'SUBTOTAL .'.
+043200     05  RPT-BODY-SUBTOT-OUT      PIC Z(9)9.
+043300
+043400 01  RPT-SCHEM-GEAR-LINE.
+043500     05  RPT-GEAR-LABEL           PIC X(36) VALUE
+043600         '  GEAR RATIO SUBTOTAL . . . . . . .'.
+043700     05  RPT-GEAR-OUT             PIC Z(11)9.
+043800
+043900 01  RPT-FINAL-HDR-LINE.
+044000     05  FILLER                   PIC X(25) VALUE ALL '='.
+044100
+044200 01  RPT-FINAL-TOTAL-LINE.
+044300     05  RPT-FINAL-TOTAL-LABEL    PIC X(28) VALUE
+044400         'FINAL PART NUMBER TOTAL . .'.
+044500     05  RPT-FINAL-TOTAL-OUT      PIC Z(11)9.
+044600
+044700 01  RPT-FINAL-GEAR-LINE.
+044800     05  RPT-FINAL-GEAR-LABEL     PIC X(28) VALUE
+044900         'FINAL GEAR RATIO TOTAL . . .'.
+045000     05  RPT-FINAL-GEAR-OUT       PIC Z(13)9.
+045100
+045200 PROCEDURE DIVISION.
+045300
+045400*****************************************************************
+045500* 0000-MAINLINE.
+045600*****************************************************************
+045700 0000-MAINLINE.
+045800     PERFORM 1000-INITIALIZE
+045900     PERFORM 1900-RUN-ONE-SCHEMATIC
+046000         UNTIL SCHEM-EOF
+046100     PERFORM 8000-TERMINATE
+046200     STOP RUN.
+046300
+046400*****************************************************************
+046500* 1000-INITIALIZE - OPEN THE SCHEMATIC FILE AND PRIME THE
+046600* SLIDING WINDOW WITH THE FIRST RECORD. AUDIT-FILE AND REPORT-FILE
+046700* ARE BOTH OPENED OUTPUT (FRESH) FOR A NORMAL RUN BUT EXTEND
+046800* (APPENDED TO) ON A RESTART, SINCE THE ABENDED RUN'S AUDIT
+046900* LISTING AND REPORT STILL COVER EVERY ROW/SCHEMATIC UP TO THE
+047000* CHECKPOINT AND ONLY NEED THE REMAINDER ADDED ON - THE SAME
+047100* ASSUMPTION CHKPTOUT ALREADY MAKES BY BEING AN APPEND-STYLE LOG.
+047200* THE REPORT HEADER IS SKIPPED ON A RESTART FOR THE SAME REASON -
+047300* THE ABENDED RUN ALREADY WROTE IT. GEARCKOUT/SYMCKOUT ARE PRIMED
+047400* EMPTY HERE SO THEY EXIST EVEN ON A RUN THAT NEVER REACHES A
+047500* CHECKPOINT.
+047600*****************************************************************
+047700 1000-INITIALIZE.
+047800     MOVE ALL '.' TO STRING-ELEMENT(1)
+047900     MOVE ALL '.' TO STRING-ELEMENT(2)
+048000     MOVE ALL '.' TO STRING-ELEMENT(3)
+048100
+048200     OPEN INPUT SCHEM-FILE
+048300     OPEN OUTPUT REJECT-FILE
+048400     OPEN OUTPUT CHKPT-OUT-FILE
+048500     OPEN OUTPUT CTLTOT-FILE
+048600     OPEN OUTPUT GEAR-CKPT-OUT-FILE
+048700     CLOSE GEAR-CKPT-OUT-FILE
+048800     OPEN OUTPUT SYM-CKPT-OUT-FILE
+048900     CLOSE SYM-CKPT-OUT-FILE
+049000
+049100     MOVE FUNCTION CURRENT-DATE(1:8) TO RUN-DATE
+049200
+049300     PERFORM 1450-FIND-RESTART-POINT
+049400
+049500     IF RESTART-FOUND
+049600       OPEN EXTEND AUDIT-FILE
+049700       OPEN EXTEND REPORT-FILE
+049800       PERFORM 1400-SKIP-TO-RESTART
+049900     ELSE
+050000       OPEN OUTPUT AUDIT-FILE
+050100       OPEN OUTPUT REPORT-FILE
+050200       PERFORM 7000-WRITE-REPORT-HEADER
+050300       PERFORM 1100-READ-SCHEM
+050400     END-IF.
+050500
+050600*****************************************************************
+050700* 1900-RUN-ONE-SCHEMATIC - PROCESS ONE SCHEMATIC EXTRACT FROM
+050800* THE POINT THE WINDOW IS CURRENTLY PRIMED AT, THROUGH EITHER
+050900* THE BLANK LINE THAT MARKS ITS END OR TRUE END OF FILE. PRINTS
+051000* THE SCHEMATIC'S SUBTOTALS, FOLDS THEM INTO THE GRAND TOTALS,
+051100* AND - IF THE BLANK LINE WAS WHAT STOPPED US, NOT TRUE EOF -
+051200* RESETS AND PRIMES THE WINDOW FOR THE NEXT SCHEMATIC.
+051300*****************************************************************
+051400 1900-RUN-ONE-SCHEMATIC.
+051500     PERFORM 2000-PROCESS-SCHEMATIC
+051600         UNTIL SCHEM-EOF OR SCHEM-BLANK
+051700
+051800     PERFORM 3000-FINISH-SCHEMATIC
+051900     PERFORM 3600-SUBTOTAL-WRITE
+052000     PERFORM 7100-WRITE-SCHEMATIC-REPORT
+052100
+052200     ADD TOTAL TO GRAND-TOTAL
+052300     ADD GEAR-TOTAL TO GRAND-GEAR-TOTAL
+052400
+052500     IF NOT SCHEM-EOF
+052600       PERFORM 1600-RESET-SCHEMATIC
+052700       PERFORM 1100-READ-SCHEM
+052800       IF NOT SCHEM-EOF
+052900         ADD 1 TO SCHEMATIC-NO
+053000       END-IF
+053100     END-IF.
+053200
+053300*****************************************************************
+053400* 1600-RESET-SCHEMATIC - A BLANK LINE ENDED THE SCHEMATIC JUST
+053500* FINISHED; CLEAR THE WINDOW, THE RUNNING TOTALS, THE GEAR
+053600* TABLE AND THE WIDTH VALIDATION SO THE NEXT SCHEMATIC STARTS
+053700* WITH A CLEAN SLATE.
+053800*****************************************************************
+053900 1600-RESET-SCHEMATIC.
+054000     MOVE ALL '.' TO STRING-ELEMENT(1)
+054100     MOVE ALL '.' TO STRING-ELEMENT(2)
+054200     MOVE ALL '.' TO STRING-ELEMENT(3)
+054300
+054400     MOVE 0 TO ROW-NO
+054500     MOVE 0 TO TOTAL
+054600     MOVE 0 TO GEAR-TOTAL
+054700     MOVE 0 TO GEAR-ENTRY-COUNT
+054800     MOVE 0 TO READ-NUMBER
+054900     MOVE 0 TO PTR
+055000     MOVE 0 TO CUR
+055100     MOVE 0 TO CKPT-COUNTER
+055200     MOVE 0 TO SCHEM-PART-COUNT
+055300
+055400     MOVE 'N' TO WIDTH-SET-SW
+055500     MOVE 0 TO EXPECTED-WIDTH
+055600
+055700     EXIT.
+055800
+055900*****************************************************************
+056000* 1400-SKIP-TO-RESTART - A RESTART POINT WAS FOUND ON CHKPTIN.
+056100* FIRST DISCARD EVERY SCHEMATIC THAT CAME BEFORE THE CHECKPOINTED
+056200* ONE (COUNTING BLANK LINES TO TRACK SCHEMATIC BOUNDARIES), THEN
+056300* WITHIN THE CHECKPOINTED SCHEMATIC READ AND DISCARD EVERY ROW UP
+056400* TO THE ONE BEFORE THE CHECKPOINT, THEN REBUILD THE SLIDING
+056500* WINDOW AS OF THAT CHECKPOINT. THE CHECKPOINTED ROW NUMBER IS
+056600* THE ROW THAT WAS SITTING IN STRING-ELEMENT(2) - NOT YET
+056700* SCANNED - AT THE MOMENT THE CHECKPOINT WAS WRITTEN, SO IT
+056800* BECOMES THE ROW TO BE SCANNED NEXT AND THE ROW BEFORE IT
+056900* BECOMES THE "ROW ABOVE", KEEPING ADJACENCY ACROSS THE RESTART
+057000* BOUNDARY INTACT.
+057100*****************************************************************
+057200 1400-SKIP-TO-RESTART.
+057300     PERFORM UNTIL SKIP-SCHEM-NO >= RESTART-SCHEMATIC-NO
+057400         OR SCHEM-EOF
+057500       READ SCHEM-FILE
+057600         AT END
+057700           MOVE 'Y' TO SCHEM-EOF-SW
+057800         NOT AT END
+057900           ADD 1 TO READ-ROW-NO
+058000           IF REC-LEN = 0
+058100             ADD 1 TO SKIP-SCHEM-NO
+058200             MOVE 0 TO SKIP-ROW-IN-SCHEM
+058300             MOVE 'N' TO WIDTH-SET-SW
+058400             MOVE 0 TO EXPECTED-WIDTH
+058500           ELSE
+058600             ADD 1 TO SKIP-ROW-IN-SCHEM
+058700             PERFORM 1200-VALIDATE-WIDTH
+058800             IF REC-LEN NOT = EXPECTED-WIDTH
+058900               PERFORM 1300-REJECT-WRITE
+059000             END-IF
+059100           END-IF
+059200       END-READ
+059300     END-PERFORM
+059400
+059500     PERFORM UNTIL SKIP-ROW-IN-SCHEM + 2 >= RESTART-ROW
+059600         OR SCHEM-EOF
+059700       READ SCHEM-FILE
+059800         AT END
+059900           MOVE 'Y' TO SCHEM-EOF-SW
+060000         NOT AT END
+060100           ADD 1 TO READ-ROW-NO
+060200           ADD 1 TO SKIP-ROW-IN-SCHEM
+060300           PERFORM 1200-VALIDATE-WIDTH
+060400           IF REC-LEN NOT = EXPECTED-WIDTH
+060500             PERFORM 1300-REJECT-WRITE
+060600           END-IF
+060700       END-READ
+060800     END-PERFORM
+060900
+061000     MOVE ALL '.' TO STRING-ELEMENT(1)
+061100     IF NOT SCHEM-EOF
+061200       PERFORM 1100-READ-SCHEM
+061300       IF NOT SCHEM-EOF
+061400         MOVE STRING-ELEMENT(3) TO STRING-ELEMENT(1)
+061500       END-IF
+061600     END-IF
+061700
+061800     MOVE ALL '.' TO STRING-ELEMENT(2)
+061900     IF NOT SCHEM-EOF
+062000       PERFORM 1100-READ-SCHEM
+062100       IF NOT SCHEM-EOF
+062200         MOVE STRING-ELEMENT(3) TO STRING-ELEMENT(2)
+062300       END-IF
+062400     END-IF
+062500
+062600     MOVE RESTART-SCHEMATIC-NO TO SCHEMATIC-NO
+062700     MOVE RESTART-TOTAL TO TOTAL
+062800     MOVE RESTART-GEAR-TOTAL TO GEAR-TOTAL
+062900     MOVE RESTART-GRAND-TOTAL TO GRAND-TOTAL
+063000     MOVE RESTART-GRAND-GEAR-TOTAL TO GRAND-GEAR-TOTAL
+063100     MOVE RESTART-ROW TO ROW-NO
+063200     MOVE RESTART-PART-COUNT TO PART-COUNT
+063300     MOVE RESTART-SCHEM-PART-COUNT TO SCHEM-PART-COUNT
+063400
+063500     IF NOT SCHEM-EOF
+063600       PERFORM 1100-READ-SCHEM
+063700     END-IF.
+063800
+063900     EXIT.
+064000
+064100*****************************************************************
+064200* 1450-FIND-RESTART-POINT - LOOK FOR A CHECKPOINT LEFT BY A
+064300* PRIOR, ABENDED RUN. CHKPTOUT IS AN APPEND-STYLE LOG OF
+064400* CHECKPOINTS, SO THE LAST RECORD ON IT IS THE MOST RECENT.
+064500*****************************************************************
+064600 1450-FIND-RESTART-POINT.
+064700     OPEN INPUT CHKPT-IN-FILE
+064800
+064900     IF CHKPT-IN-STATUS = '00'
+065000       PERFORM UNTIL CHKPT-IN-STATUS NOT = '00'
+065100         READ CHKPT-IN-FILE
+065200           AT END
+065300             CONTINUE
+065400           NOT AT END
+065500             MOVE 'Y' TO RESTART-SW
+065600             MOVE CHKPT-IN-SCHEMATIC-NO TO RESTART-SCHEMATIC-NO
+065700             MOVE CHKPT-IN-ROW-NO TO RESTART-ROW
+065800             MOVE CHKPT-IN-TOTAL TO RESTART-TOTAL
+065900             MOVE CHKPT-IN-GEAR-TOTAL TO RESTART-GEAR-TOTAL
+066000             MOVE CHKPT-IN-GRAND-TOTAL TO RESTART-GRAND-TOTAL
+066100             MOVE CHKPT-IN-GRAND-GEAR-TOTAL
+066200                 TO RESTART-GRAND-GEAR-TOTAL
+066300             MOVE CHKPT-IN-PART-COUNT TO RESTART-PART-COUNT
+066400             MOVE CHKPT-IN-SCHEM-PART-COUNT
+066500                 TO RESTART-SCHEM-PART-COUNT
+066600         END-READ
+066700       END-PERFORM
+066800       CLOSE CHKPT-IN-FILE
+066900     END-IF
+067000
+067100     IF RESTART-FOUND
+067200       PERFORM 1460-RESTORE-GEAR-TABLE
+067300       PERFORM 1470-RESTORE-SYMBOL-TABLE
+067400     END-IF
+067500
+067600     EXIT.
+067700
+067800*****************************************************************
+067900* 1460-RESTORE-GEAR-TABLE - REBUILD THE IN-FLIGHT GEAR TABLE
+068000* FROM THE SNAPSHOT LEFT BY THE LAST CHECKPOINT BEFORE THIS
+068100* RESTART, SO A GEAR THAT HAD ALREADY PICKED UP ONE OR TWO
+068200* ADJACENT NUMBERS - OR BEEN DISQUALIFIED BY A THIRD - DOES NOT
+068300* START OVER AT ZERO HITS AND MISCOUNT A GEAR RATIO THAT
+068400* STRADDLES THE RESTART BOUNDARY.
+068500*****************************************************************
+068600 1460-RESTORE-GEAR-TABLE.
+068700     MOVE 0 TO GEAR-ENTRY-COUNT
+068800     OPEN INPUT GEAR-CKPT-IN-FILE
+068900
+069000     IF GEAR-CKPT-IN-STATUS = '00'
+069100       PERFORM UNTIL GEAR-CKPT-IN-STATUS NOT = '00'
+069200         READ GEAR-CKPT-IN-FILE
+069300           AT END
+069400             CONTINUE
+069500           NOT AT END
+069600             ADD 1 TO GEAR-ENTRY-COUNT
+069700             MOVE GCKI-ROW TO GEAR-ROW(GEAR-ENTRY-COUNT)
+069800             MOVE GCKI-COL TO GEAR-COL(GEAR-ENTRY-COUNT)
+069900             MOVE GCKI-HITS TO GEAR-HITS(GEAR-ENTRY-COUNT)
+070000             MOVE GCKI-VALUE-1 TO GEAR-VALUE-1(GEAR-ENTRY-COUNT)
+070100             MOVE GCKI-PRODUCT TO GEAR-PRODUCT(GEAR-ENTRY-COUNT)
+070200             MOVE GCKI-SUMMED-SW
+070300                 TO GEAR-SUMMED-SW(GEAR-ENTRY-COUNT)
+070400             MOVE GCKI-VOID-SW TO GEAR-VOID-SW(GEAR-ENTRY-COUNT)
+070500         END-READ
+070600       END-PERFORM
+070700       CLOSE GEAR-CKPT-IN-FILE
+070800     END-IF
+070900
+071000     EXIT.
+071100
+071200*****************************************************************
+071300* 1470-RESTORE-SYMBOL-TABLE - SAME IDEA AS
+071400* 1460-RESTORE-GEAR-TABLE, FOR THE RUN-WIDE SYMBOL TALLY, SO A
+071500* RESTART DOES NOT LOSE THE HITS TALLIED BEFORE THE CHECKPOINT.
+071600*****************************************************************
+071700 1470-RESTORE-SYMBOL-TABLE.
+071800     MOVE 0 TO SYMBOL-ENTRY-COUNT
+071900     OPEN INPUT SYM-CKPT-IN-FILE
+072000
+072100     IF SYM-CKPT-IN-STATUS = '00'
+072200       PERFORM UNTIL SYM-CKPT-IN-STATUS NOT = '00'
+072300         READ SYM-CKPT-IN-FILE
+072400           AT END
+072500             CONTINUE
+072600           NOT AT END
+072700             ADD 1 TO SYMBOL-ENTRY-COUNT
+072800             MOVE SCKI-CHAR TO SYM-TALLY-CHAR(SYMBOL-ENTRY-COUNT)
+072900             MOVE SCKI-COUNT
+073000                 TO SYM-TALLY-COUNT(SYMBOL-ENTRY-COUNT)
+073100         END-READ
+073200       END-PERFORM
+073300       CLOSE SYM-CKPT-IN-FILE
+073400     END-IF
+073500
+073600     EXIT.
+073700
+073800 1100-READ-SCHEM.
+073900     MOVE 'N' TO SCHEM-BLANK-SW
+074000     READ SCHEM-FILE
+074100         AT END
+074200             MOVE 'Y' TO SCHEM-EOF-SW
+074300         NOT AT END
+074400             ADD 1 TO READ-ROW-NO
+074500             IF REC-LEN = 0
+074600               MOVE 'Y' TO SCHEM-BLANK-SW
+074700             ELSE
+074800               MOVE ALL '.' TO STRING-ELEMENT(3)
+074900               PERFORM 1200-VALIDATE-WIDTH
+075000               IF REC-LEN = EXPECTED-WIDTH
+075100                 MOVE SCHEM-RECORD TO STRING-ELEMENT(3)
+075200               ELSE
+075300                 PERFORM 1300-REJECT-WRITE
+075400               END-IF
+075500             END-IF
+075600     END-READ.
+075700
+075800*****************************************************************
+075900* 1200-VALIDATE-WIDTH - THE FIRST ROW READ ESTABLISHES THE
+076000* SCHEMATIC'S ROW WIDTH; EVERY ROW AFTER THAT IS CHECKED
+076100* AGAINST IT. A ROW WIDER THAN MAX-ROW-WIDTH IS TOO WIDE FOR
+076200* THE SLIDING WINDOW TO HOLD INTACT AND STOPS THE RUN RATHER
+076300* THAN SILENTLY LOSING ITS TRAILING CHARACTERS. COMPARING
+076400* REC-LEN DIRECTLY AGAINST MAX-ROW-WIDTH CANNOT CATCH THIS -
+076500* THE RUNTIME NEVER HANDS BACK A REC-LEN OVER THE RECORD
+076600* VARYING CLAUSE'S UPPER BOUND, IT JUST SPLITS THE OVER-LENGTH
+076700* LINE INTO SEVERAL READS AT THAT BOUND - SO THE OVERFLOW IS
+076800* DETECTED OFF SCHEM-STATUS = '06' INSTEAD, WHICH THE RUNTIME
+076900* SETS ONLY ON A READ THAT WAS ONE OF THOSE SPLIT PIECES. A
+077000* ROW OF EXACTLY MAX-ROW-WIDTH CHARACTERS FITS CHARACTER-
+077100* ELEMENT WITH NO TRUNCATION AND COMES BACK '00', NOT '06'.
+077200*****************************************************************
+077300 1200-VALIDATE-WIDTH.
+077400     IF SCHEM-STATUS = '06'
+077500       PERFORM 1250-OVERFLOW-ABORT
+077600     END-IF
+077700
+077800     IF NOT WIDTH-IS-SET
+077900       MOVE REC-LEN TO EXPECTED-WIDTH
+078000       MOVE 'Y' TO WIDTH-SET-SW
+078100     END-IF
+078200
+078300     EXIT.
+078400
+078500*****************************************************************
+078600* 1250-OVERFLOW-ABORT - THE ROW JUST READ WAS TOO WIDE FOR
+078700* MAX-ROW-WIDTH TO HOLD, AND CAME BACK SPLIT AT THAT BOUND
+078800* RATHER THAN AS ONE WHOLE ROW (SCHEM-STATUS = '06'). STOP THE
+078900* RUN WITH A CLEAR MESSAGE SO MAX-ROW-WIDTH CAN BE RAISED AND
+079000* THE JOB RERUN, INSTEAD OF LETTING THE SPLIT PIECES BE
+079100* SILENTLY FED INTO THE WINDOW AS IF THEY WERE SEPARATE ROWS.
+079200*****************************************************************
+079300 1250-OVERFLOW-ABORT.
+079400     DISPLAY 'SOLUTION - ROW WIDTH OVERFLOW ON SCHEMIN'
+079500     DISPLAY '    ROW NUMBER . . . . . ' READ-ROW-NO
+079600     DISPLAY '    ROW LENGTH (CAPPED). ' REC-LEN
+079700     DISPLAY '    MAXIMUM ALLOWED. . . ' MAX-ROW-WIDTH
+079800     DISPLAY 'INCREASE MAX-ROW-WIDTH AND RERUN THIS SCHEMATIC'
+079900
+080000     CLOSE SCHEM-FILE
+080100     CLOSE AUDIT-FILE
+080200     CLOSE REJECT-FILE
+080300     CLOSE CHKPT-OUT-FILE
+080400     CLOSE CTLTOT-FILE
+080500     CLOSE REPORT-FILE
+080600
+080700     MOVE 16 TO RETURN-CODE
+080800     STOP RUN.
+080900
+081000*****************************************************************
+081100* 1300-REJECT-WRITE - LOG A ROW WHOSE WIDTH DOES NOT MATCH THE
+081200* SCHEMATIC'S EXPECTED WIDTH. THE ROW IS NOT FED INTO THE
+081300* SLIDING WINDOW - STRING-ELEMENT(3) IS LEFT BLANK FOR IT.
+081400*****************************************************************
+081500 1300-REJECT-WRITE.
+081600     MOVE READ-ROW-NO TO REJECT-ROW-OUT
+081700     MOVE EXPECTED-WIDTH TO REJECT-EXP-OUT
+081800     MOVE REC-LEN TO REJECT-ACT-OUT
+081900
+082000     MOVE REJECT-LINE TO REJECT-RECORD
+082100     WRITE REJECT-RECORD
+082200
+082300     EXIT.
+082400
+082500*****************************************************************
+082600* 2000-PROCESS-SCHEMATIC - SLIDE THE WINDOW DOWN ONE ROW AT A
+082700* TIME, SCANNING THE MIDDLE ROW FOR PART NUMBERS.
+082800*****************************************************************
+082900 2000-PROCESS-SCHEMATIC.
+083000     PERFORM 3100-NUMBER-CRUNCHING
+083100
+083200     MOVE STRING-ELEMENT(2) TO STRING-ELEMENT(1)
+083300     MOVE STRING-ELEMENT(3) TO STRING-ELEMENT(2)
+083400     ADD 1 TO ROW-NO
+083500
+083600     ADD 1 TO CKPT-COUNTER
+083700     IF CKPT-COUNTER >= CHECKPOINT-INTERVAL
+083800       PERFORM 1500-WRITE-CHECKPOINT
+083900       MOVE 0 TO CKPT-COUNTER
+084000     END-IF
+084100
+084200     PERFORM 1100-READ-SCHEM.
+084300
+084400*****************************************************************
+084500* 1500-WRITE-CHECKPOINT - LOG THE CURRENT ROW NUMBER AND RUNNING
+084600* TOTALS TO CHKPTOUT SO A RESTART CAN PICK UP FROM HERE INSTEAD
+084700* OF FROM ROW ONE, AND REFRESH THE GEAR/SYMBOL TABLE SNAPSHOTS
+084800* TO MATCH.
+084900*****************************************************************
+085000 1500-WRITE-CHECKPOINT.
+085100     MOVE SCHEMATIC-NO TO CHKPT-OUT-SCHEMATIC-NO
+085200     MOVE ROW-NO TO CHKPT-OUT-ROW-NO
+085300     MOVE TOTAL TO CHKPT-OUT-TOTAL
+085400     MOVE GEAR-TOTAL TO CHKPT-OUT-GEAR-TOTAL
+085500     MOVE GRAND-TOTAL TO CHKPT-OUT-GRAND-TOTAL
+085600     MOVE GRAND-GEAR-TOTAL TO CHKPT-OUT-GRAND-GEAR-TOTAL
+085700     MOVE PART-COUNT TO CHKPT-OUT-PART-COUNT
+085800     MOVE SCHEM-PART-COUNT TO CHKPT-OUT-SCHEM-PART-COUNT
+085900
+086000     WRITE CHKPT-OUT-RECORD
+086100
+086200     PERFORM 1510-WRITE-GEAR-CHECKPOINT
+086300     PERFORM 1520-WRITE-SYMBOL-CHECKPOINT
+086400
+086500     EXIT.
+086600
+086700*****************************************************************
+086800* 1510-WRITE-GEAR-CHECKPOINT - REWRITE GEARCKOUT FROM SCRATCH
+086900* WITH THE CURRENT SCHEMATIC'S FULL IN-FLIGHT GEAR TABLE, SO A
+087000* RESTART FROM THIS CHECKPOINT CAN REBUILD IT EXACTLY VIA
+087100* 1460-RESTORE-GEAR-TABLE.
+087200*****************************************************************
+087300 1510-WRITE-GEAR-CHECKPOINT.
+087400     OPEN OUTPUT GEAR-CKPT-OUT-FILE
+087500
+087600     PERFORM VARYING GEAR-IDX FROM 1 BY 1
+087700         UNTIL GEAR-IDX > GEAR-ENTRY-COUNT
+087800       MOVE GEAR-ROW(GEAR-IDX) TO GCKO-ROW
+087900       MOVE GEAR-COL(GEAR-IDX) TO GCKO-COL
+088000       MOVE GEAR-HITS(GEAR-IDX) TO GCKO-HITS
+088100       MOVE GEAR-VALUE-1(GEAR-IDX) TO GCKO-VALUE-1
+088200       MOVE GEAR-PRODUCT(GEAR-IDX) TO GCKO-PRODUCT
+088300       MOVE GEAR-SUMMED-SW(GEAR-IDX) TO GCKO-SUMMED-SW
+088400       MOVE GEAR-VOID-SW(GEAR-IDX) TO GCKO-VOID-SW
+088500       WRITE GEAR-CKPT-OUT-RECORD
+088600     END-PERFORM
+088700
+088800     CLOSE GEAR-CKPT-OUT-FILE
+088900
+089000     EXIT.
+089100
+089200*****************************************************************
+089300* 1520-WRITE-SYMBOL-CHECKPOINT - SAME IDEA AS
+089400* 1510-WRITE-GEAR-CHECKPOINT, FOR THE RUN-WIDE SYMBOL TALLY.
+089500*****************************************************************
+089600 1520-WRITE-SYMBOL-CHECKPOINT.
+089700     OPEN OUTPUT SYM-CKPT-OUT-FILE
+089800
+089900     PERFORM VARYING SYM-IDX FROM 1 BY 1
+090000         UNTIL SYM-IDX > SYMBOL-ENTRY-COUNT
+090100       MOVE SYM-TALLY-CHAR(SYM-IDX) TO SCKO-CHAR
+090200       MOVE SYM-TALLY-COUNT(SYM-IDX) TO SCKO-COUNT
+090300       WRITE SYM-CKPT-OUT-RECORD
+090400     END-PERFORM
+090500
+090600     CLOSE SYM-CKPT-OUT-FILE
+090700
+090800     EXIT.
+090900
+091000*****************************************************************
+091100* 3000-FINISH-SCHEMATIC - THE LAST RECORD READ IS STILL SITTING
+091200* IN THE MIDDLE OF THE WINDOW ONCE END OF FILE IS HIT; RUN IT
+091300* THROUGH THE SCANNER WITH A BLANK ROW BELOW IT.
+091400*****************************************************************
+091500 3000-FINISH-SCHEMATIC.
+091600     MOVE ALL '.' TO STRING-ELEMENT(3)
+091700
+091800     PERFORM 3100-NUMBER-CRUNCHING.
+091900
+092000*****************************************************************
+092100* 3100-NUMBER-CRUNCHING - WALK THE MIDDLE ROW LOOKING FOR RUNS
+092200* OF DIGITS (PART NUMBER CANDIDATES).
+092300*****************************************************************
+092400 3100-NUMBER-CRUNCHING.
+092500     PERFORM VARYING I FROM 1 BY 1 UNTIL I > LENGTH OF
+092600     STRING-ELEMENT(2)
+092700
+092800     IF CHARACTER-ELEMENT(2, I) NUMERIC
+092900       IF READ-NUMBER = 1
+093000         MOVE I TO CUR
+093100       ELSE
+093200         MOVE 1 TO READ-NUMBER
+093300         MOVE I TO PTR
+093400         MOVE I TO CUR
+093500       END-IF
+093600     ELSE
+093700       IF READ-NUMBER = 1
+093800         PERFORM 3200-VALIDATE-ADD
+093900         MOVE 0 TO READ-NUMBER
+094000         MOVE 0 TO PTR
+094100         MOVE 0 TO CUR
+094200       END-IF
+094300     END-IF
+094400
+094500     END-PERFORM
+094600
+094700     EXIT.
+094800
+094900*****************************************************************
+095000* 3200-VALIDATE-ADD - A DIGIT RUN JUST ENDED; CHECK THE EIGHT
+095100* POSITIONS SURROUNDING IT FOR A SYMBOL AND, IF ONE IS FOUND,
+095200* ADD THE NUMBER INTO THE RUNNING TOTAL.
+095300*****************************************************************
+095400 3200-VALIDATE-ADD.
+095500     MOVE 'N' TO ADD-DONE-SW
+095600
+095700     IF PTR = 1
+095800       MOVE PTR TO VER-PTR
+095900     ELSE
+096000       SUBTRACT 1 FROM PTR GIVING VER-PTR
+096100       IF CHARACTER-ELEMENT(2, VER-PTR) NOT NUMERIC AND
+096200         CHARACTER-ELEMENT(2, VER-PTR) NOT = '.' AND
+096300         CHARACTER-ELEMENT(2, VER-PTR) NOT = SPACE
+096400         MOVE ROW-NO TO SYM-ROW-NO
+096500         MOVE VER-PTR TO SYM-COL-NO
+096600         MOVE CHARACTER-ELEMENT(2, VER-PTR) TO SYM-CHAR
+096700         PERFORM 3300-ADD-TOTAL
+096800       END-IF
+096900     END-IF
+097000
+097100     ADD 1 TO CUR GIVING VER-CUR
+097200
+097300     IF CHARACTER-ELEMENT(2, VER-CUR) = SPACE
+097400       SUBTRACT 1 FROM VER-CUR
+097500     ELSE
+097600       IF CHARACTER-ELEMENT(2, VER-CUR) NOT NUMERIC AND
+097700         CHARACTER-ELEMENT(2, VER-CUR) NOT = '.' AND
+097800         CHARACTER-ELEMENT(2, VER-CUR) NOT = SPACE
+097900         MOVE ROW-NO TO SYM-ROW-NO
+098000         MOVE VER-CUR TO SYM-COL-NO
+098100         MOVE CHARACTER-ELEMENT(2, VER-CUR) TO SYM-CHAR
+098200         PERFORM 3300-ADD-TOTAL
+098300       END-IF
+098400     END-IF
+098500
+098600     PERFORM VARYING VER-PTR FROM VER-PTR BY 1 UNTIL VER-PTR >
+098700       VER-CUR
+098800       IF CHARACTER-ELEMENT(1, VER-PTR) NOT NUMERIC AND
+098900         CHARACTER-ELEMENT(1, VER-PTR) NOT = '.' AND
+099000         CHARACTER-ELEMENT(1, VER-PTR) NOT = SPACE
+099100         SUBTRACT 1 FROM ROW-NO GIVING SYM-ROW-NO
+099200         MOVE VER-PTR TO SYM-COL-NO
+099300         MOVE CHARACTER-ELEMENT(1, VER-PTR) TO SYM-CHAR
+099400         PERFORM 3300-ADD-TOTAL
+099500       END-IF
+099600     END-PERFORM
+099700
+099800     IF PTR = 1
+099900       MOVE PTR TO VER-PTR
+100000     ELSE
+100100       SUBTRACT 1 FROM PTR GIVING VER-PTR
+100200     END-IF
+100300
+100400     ADD 1 TO CUR GIVING VER-CUR.
+100500
+100600     IF CHARACTER-ELEMENT(2, VER-CUR) = SPACE
+100700       SUBTRACT 1 FROM VER-CUR
+100800     END-IF
+100900
+101000     PERFORM VARYING VER-PTR FROM VER-PTR BY 1 UNTIL VER-PTR >
+101100       VER-CUR
+101200       IF CHARACTER-ELEMENT(3, VER-PTR) NOT NUMERIC AND
+101300         CHARACTER-ELEMENT(3, VER-PTR) NOT = '.' AND
+101400         CHARACTER-ELEMENT(3, VER-PTR) NOT = SPACE
+101500         ADD 1 TO ROW-NO GIVING SYM-ROW-NO
+101600         MOVE VER-PTR TO SYM-COL-NO
+101700         MOVE CHARACTER-ELEMENT(3, VER-PTR) TO SYM-CHAR
+101800         PERFORM 3300-ADD-TOTAL
+101900       END-IF
+102000     END-PERFORM.
+102100
+102200*****************************************************************
+102300* 3300-ADD-TOTAL - CONVERT THE DIGIT RUN (PTR THRU CUR) TO A
+102400* NUMERIC VALUE AND FOLD IT INTO THE GRAND TOTAL THE FIRST TIME
+102500* THIS DIGIT RUN IS FOUND ADJACENT TO A SYMBOL. 3200-VALIDATE-
+102600* ADD KEEPS CALLING THIS PARAGRAPH FOR EVERY FURTHER ADJACENT
+102700* SYMBOL THE SAME DIGIT RUN TURNS UP, SINCE A NUMBER BESIDE TWO
+102800* DIFFERENT '*' CHARACTERS MUST STILL BE OFFERED TO BOTH OF
+102900* THEM FOR GEAR MATCHING - ADD-DONE-SW JUST KEEPS IT OUT OF
+103000* TOTAL, AUDITOUT AND THE SYMBOL TALLY MORE THAN ONCE.
+103100*****************************************************************
+103200 3300-ADD-TOTAL.
+103300     IF NOT ADD-DONE
+103400       MOVE 0 TO TEMP
+103500       MOVE PTR TO START-COL
+103600
+103700       PERFORM VARYING NUM-PTR FROM PTR BY 1 UNTIL NUM-PTR > CUR
+103800         MULTIPLY TEMP BY 10 GIVING TEMP
+103900         ADD FUNCTION NUMVAL(CHARACTER-ELEMENT(2, NUM-PTR))
+104000             TO TEMP
+104100       END-PERFORM
+104200
+104300       ADD TEMP TO TOTAL
+104400       ADD 1 TO PART-COUNT
+104500       ADD 1 TO SCHEM-PART-COUNT
+104600
+104700       PERFORM 3500-AUDIT-WRITE
+104800       PERFORM 3700-TALLY-SYMBOL THRU 3700-TALLY-SYMBOL-EXIT
+104900       MOVE 'Y' TO ADD-DONE-SW
+105000     END-IF
+105100
+105200     IF SYM-CHAR = '*'
+105300       PERFORM 3400-GEAR-MATCH THRU 3400-GEAR-MATCH-EXIT
+105400     END-IF
+105500
+105600     EXIT.
+105700
+105800
+105900*****************************************************************
+106000* 3500-AUDIT-WRITE - LOG ONE LINE OF THE PART-NUMBER AUDIT
+106100* LISTING: THE ROW AND STARTING COLUMN THE NUMBER CAME FROM,
+106200* AND THE VALUE ADDED TO TOTAL.
+106300*****************************************************************
+106400 3500-AUDIT-WRITE.
+106500     MOVE ROW-NO TO AUDIT-ROW-OUT
+106600     MOVE START-COL TO AUDIT-COL-OUT
+106700     MOVE TEMP TO AUDIT-PART-OUT
+106800
+106900     MOVE AUDIT-LINE TO AUDIT-RECORD
+107000     WRITE AUDIT-RECORD
+107100
+107200     EXIT.
+107300
+107400*****************************************************************
+107500* 3400-GEAR-MATCH - TIE THE PART NUMBER JUST ADDED (IN TEMP) TO
+107600* THE '*' THAT QUALIFIED IT (SYM-ROW-NO/SYM-COL-NO). WHEN A
+107700* GEAR PICKS UP ITS SECOND ADJACENT NUMBER, MULTIPLY THE PAIR
+107800* INTO GEAR-TOTAL; A THIRD ADJACENT NUMBER DISQUALIFIES IT.
+107900*****************************************************************
+108000 3400-GEAR-MATCH.
+108100     MOVE 'N' TO GEAR-FOUND-SW
+108200
+108300     PERFORM VARYING GEAR-IDX FROM 1 BY 1
+108400       UNTIL GEAR-IDX > GEAR-ENTRY-COUNT
+108500       IF GEAR-ROW(GEAR-IDX) = SYM-ROW-NO AND
+108600         GEAR-COL(GEAR-IDX) = SYM-COL-NO
+108700         MOVE 'Y' TO GEAR-FOUND-SW
+108800         PERFORM 3410-GEAR-UPDATE
+108900         GO TO 3400-GEAR-MATCH-EXIT
+109000       END-IF
+109100     END-PERFORM
+109200
+109300     IF GEAR-ENTRY-COUNT < MAX-GEAR-ENTRIES
+109400       ADD 1 TO GEAR-ENTRY-COUNT
+109500       MOVE SYM-ROW-NO TO GEAR-ROW(GEAR-ENTRY-COUNT)
+109600       MOVE SYM-COL-NO TO GEAR-COL(GEAR-ENTRY-COUNT)
+109700       MOVE 1 TO GEAR-HITS(GEAR-ENTRY-COUNT)
+109800       MOVE TEMP TO GEAR-VALUE-1(GEAR-ENTRY-COUNT)
+109900       MOVE 0 TO GEAR-PRODUCT(GEAR-ENTRY-COUNT)
+110000     END-IF.
+110100
+110200 3400-GEAR-MATCH-EXIT.
+110300     EXIT.
+110400
+110500*****************************************************************
+110600* 3410-GEAR-UPDATE - GEAR-IDX POINTS AT THE TABLE ENTRY FOR THE
+110700* GEAR THAT TEMP JUST HIT AGAIN. A GEAR ALREADY VOIDED BY A
+110800* THIRD ADJACENT NUMBER STAYS VOID AND IS NOT RECOUNTED - IT IS
+110900* GUARDED BY IF NOT GEAR-VOID RATHER THAN A BARE EXIT, SINCE A
+111000* BARE EXIT STATEMENT DOES NOT LEAVE A PARAGRAPH ENTERED BY A
+111100* PLAIN PERFORM (NO THRU) THE WAY THIS ONE IS.
+111200*****************************************************************
+111300 3410-GEAR-UPDATE.
+111400     IF NOT GEAR-VOID(GEAR-IDX)
+111500       ADD 1 TO GEAR-HITS(GEAR-IDX)
+111600
+111700       EVALUATE GEAR-HITS(GEAR-IDX)
+111800         WHEN 2
+111900           MULTIPLY GEAR-VALUE-1(GEAR-IDX) BY TEMP
+112000             GIVING GEAR-PRODUCT(GEAR-IDX)
+112100           ADD GEAR-PRODUCT(GEAR-IDX) TO GEAR-TOTAL
+112200           MOVE 'Y' TO GEAR-SUMMED-SW(GEAR-IDX)
+112300         WHEN OTHER
+112400           IF GEAR-SUMMED(GEAR-IDX)
+112500             SUBTRACT GEAR-PRODUCT(GEAR-IDX) FROM GEAR-TOTAL
+112600             MOVE 'N' TO GEAR-SUMMED-SW(GEAR-IDX)
+112700           END-IF
+112800           MOVE 'Y' TO GEAR-VOID-SW(GEAR-IDX)
+112900       END-EVALUATE
+113000     END-IF
+113100
+113200     EXIT.
+113300
+113400*****************************************************************
+113500* 3700-TALLY-SYMBOL - ADD ONE HIT TO THE RUNNING COUNT OF PART
+113600* NUMBERS QUALIFIED BY SYM-CHAR, CREATING A NEW TABLE ENTRY THE
+113700* FIRST TIME THAT PARTICULAR CHARACTER IS SEEN.
+113800*****************************************************************
+113900 3700-TALLY-SYMBOL.
+114000     PERFORM VARYING SYM-IDX FROM 1 BY 1
+114100       UNTIL SYM-IDX > SYMBOL-ENTRY-COUNT
+114200       IF SYM-TALLY-CHAR(SYM-IDX) = SYM-CHAR
+114300         ADD 1 TO SYM-TALLY-COUNT(SYM-IDX)
+114400         GO TO 3700-TALLY-SYMBOL-EXIT
+114500       END-IF
+114600     END-PERFORM
+114700
+114800     IF SYMBOL-ENTRY-COUNT < MAX-SYMBOL-ENTRIES
+114900       ADD 1 TO SYMBOL-ENTRY-COUNT
+115000       MOVE SYM-CHAR TO SYM-TALLY-CHAR(SYMBOL-ENTRY-COUNT)
+115100       MOVE 1 TO SYM-TALLY-COUNT(SYMBOL-ENTRY-COUNT)
+115200     END-IF.
+115300
+115400 3700-TALLY-SYMBOL-EXIT.
+115500     EXIT.
+115600
+115700*****************************************************************
+115800* 3600-SUBTOTAL-WRITE - ONE SCHEMATIC HAS JUST FINISHED; REPORT
+115900* ITS SUBTOTALS SO A MULTI-SCHEMATIC RUN CAN BE TIED OUT ONE
+116000* SCHEMATIC AT A TIME, NOT JUST BY THE FINAL GRAND TOTAL.
+116100*****************************************************************
+116200 3600-SUBTOTAL-WRITE.
+116300     DISPLAY 'SCHEMATIC ' SCHEMATIC-NO
+116400         ' PART NUMBER SUBTOTAL . . ' TOTAL
+116500     DISPLAY 'SCHEMATIC ' SCHEMATIC-NO
+116600         ' GEAR RATIO SUBTOTAL . . . ' GEAR-TOTAL
+116700
+116800     EXIT.
+116900
+117000*****************************************************************
+117100* 8000-TERMINATE - CLOSE FILES AND REPORT THE RUN'S GRAND TOTALS.
+117200*****************************************************************
+117300 8000-TERMINATE.
+117400     PERFORM 8100-WRITE-CONTROL-TOTALS
+117500     PERFORM 7200-WRITE-REPORT-FOOTER
+117600
+117700     CLOSE SCHEM-FILE
+117800     CLOSE AUDIT-FILE
+117900     CLOSE REJECT-FILE
+118000     CLOSE CHKPT-OUT-FILE
+118100     CLOSE CTLTOT-FILE
+118200     CLOSE REPORT-FILE
+118300     DISPLAY 'LAST SCHEMATIC NUMBER . . . ' SCHEMATIC-NO
+118400     DISPLAY 'GRAND PART NUMBER TOTAL . . ' GRAND-TOTAL
+118500     DISPLAY 'GRAND GEAR RATIO TOTAL . . . ' GRAND-GEAR-TOTAL
+118600
+118700     PERFORM 8200-DISPLAY-SYMBOL-TALLY.
+118800
+118900*****************************************************************
+119000* 8200-DISPLAY-SYMBOL-TALLY - DIAGNOSTIC BREAKDOWN OF HOW MANY
+119100* PART NUMBERS WERE PICKED UP NEXT TO EACH DISTINCT SYMBOL
+119200* CHARACTER SEEN OVER THE WHOLE RUN.
+119300*****************************************************************
+119400 8200-DISPLAY-SYMBOL-TALLY.
+119500     PERFORM VARYING SYM-IDX FROM 1 BY 1
+119600       UNTIL SYM-IDX > SYMBOL-ENTRY-COUNT
+119700       DISPLAY 'SYMBOL ''' SYM-TALLY-CHAR(SYM-IDX)
+119800           ''' . . . . . . . . . ' SYM-TALLY-COUNT(SYM-IDX)
+119900     END-PERFORM
+120000
+120100     EXIT.
+120200
+120300*****************************************************************
+120400* 8100-WRITE-CONTROL-TOTALS - LOG ONE CONTROL-TOTALS RECORD TO
+120500* CTLTOTS FOR THE DAY'S RECONCILIATION: RUN DATE, ROWS READ,
+120600* PART-NUMBERS FOUND, AND THE FINAL GRAND TOTAL.
+120700*****************************************************************
+120800 8100-WRITE-CONTROL-TOTALS.
+120900     MOVE RUN-DATE TO CTLTOT-RUN-DATE
+121000     MOVE READ-ROW-NO TO CTLTOT-ROWS-READ
+121100     MOVE PART-COUNT TO CTLTOT-PART-COUNT
+121200     MOVE GRAND-TOTAL TO CTLTOT-TOTAL
+121300
+121400     WRITE CTLTOT-RECORD
+121500
+121600     EXIT.
+121700
+121800*****************************************************************
+121900* 7000-WRITE-REPORT-HEADER - WRITE THE REPORT TITLE AND RUN-DATE
+122000* LINES ONCE, AT THE TOP OF RPTOUT.
+122100*****************************************************************
+122200 7000-WRITE-REPORT-HEADER.
+122300     MOVE RPT-TITLE-LINE TO REPORT-RECORD
+122400     WRITE REPORT-RECORD
+122500
+122600     MOVE RUN-DATE TO RPT-DATE-OUT
+122700     MOVE RPT-DATE-LINE TO REPORT-RECORD
+122800     WRITE REPORT-RECORD
+122900
+123000     MOVE SPACE TO REPORT-RECORD
+123100     WRITE REPORT-RECORD
+123200
+123300     EXIT.
+123400
+123500*****************************************************************
+123600* 7100-WRITE-SCHEMATIC-REPORT - WRITE THIS SCHEMATIC'S SECTION
+123700* OF THE REPORT: A HEADER IDENTIFYING IT BY NUMBER, AND A BODY
+123800* LINE WITH ITS ROW COUNT, PART-NUMBER COUNT AND SUBTOTALS.
+123900*****************************************************************
+124000 7100-WRITE-SCHEMATIC-REPORT.
+124100     MOVE SCHEMATIC-NO TO RPT-SCHEM-HDR-OUT
+124200     MOVE RPT-SCHEM-HDR-LINE TO REPORT-RECORD
+124300     WRITE REPORT-RECORD
+124400
+124500     MOVE ROW-NO TO RPT-BODY-ROWS-OUT
+124600     MOVE SCHEM-PART-COUNT TO RPT-BODY-PARTS-OUT
+124700     MOVE TOTAL TO RPT-BODY-SUBTOT-OUT
+124800     MOVE RPT-SCHEM-BODY-LINE TO REPORT-RECORD
+124900     WRITE REPORT-RECORD
+125000
+125100     MOVE GEAR-TOTAL TO RPT-GEAR-OUT
+125200     MOVE RPT-SCHEM-GEAR-LINE TO REPORT-RECORD
+125300     WRITE REPORT-RECORD
+125400
+125500     MOVE SPACE TO REPORT-RECORD
+125600     WRITE REPORT-RECORD
+125700
+125800     EXIT.
+125900
+126000*****************************************************************
+126100* 7200-WRITE-REPORT-FOOTER - WRITE THE CLOSING SECTION OF THE
+126200* REPORT WITH THE FINAL, LABELED GRAND TOTALS FOR THE RUN.
+126300*****************************************************************
+126400 7200-WRITE-REPORT-FOOTER.
+126500     MOVE RPT-FINAL-HDR-LINE TO REPORT-RECORD
+126600     WRITE REPORT-RECORD
+126700
+126800     MOVE GRAND-TOTAL TO RPT-FINAL-TOTAL-OUT
+126900     MOVE RPT-FINAL-TOTAL-LINE TO REPORT-RECORD
+127000     WRITE REPORT-RECORD
+127100
+127200     MOVE GRAND-GEAR-TOTAL TO RPT-FINAL-GEAR-OUT
+127300     MOVE RPT-FINAL-GEAR-LINE TO REPORT-RECORD
+127400     WRITE REPORT-RECORD
+127500
+127600     EXIT.
